@@ -1,29 +1,684 @@
-IDENTIFICATION      DIVISION.
-PROGRAM-ID.         TEST001.
-AUTHOR.             CAIO CAMPOS.
-DATE-WRITTEN        16/04/2014.
-DATE-COMPILED.
-
-ENVIRONMENT         DIVISION.
-
-CONFIGURATION       SECTION.
-SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
-
-DATA                DIVISION.
-WORKING-STORAGE     SECTION.
-01 VALS.
-    05 VAL1         PIC 9(4).
-    05 VAL2         PIC 9(4).
-01 RES              PIC 9(4)V99.
-
-
-
-PROCEDURE           DIVISION.
-INITIALIZE          VAL1
-                    VAL2
-                    RES
-ACCEPT              VALS
-COMPUTE             RES = VAL1 + VAL2
-COMPUTE             RES = RES / 2
-DISPLAY             '(' VAL1 ' + ' VAL2 ') / 2 = ' RES.
-STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION      DIVISION.
+000020 PROGRAM-ID.         TEST001.
+000030 AUTHOR.             CAIO CAMPOS.
+000040 DATE-WRITTEN        16/04/2014.
+000050 DATE-COMPILED.
+000060*----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*----------------------------------------------------------------
+000090* 09/08/2026 CC  ADDED BATCH MODE - TEST001 CAN NOW RUN AGAINST
+000100*                A TRANFILE OF VAL1/VAL2 PAIRS INSTEAD OF A
+000110*                SINGLE INTERACTIVE ACCEPT, SELECTED BY THE
+000120*                RUN-MODE PASSED IN ON THE COMMAND LINE/PARM.
+000130* 09/08/2026 CC  REPLACED THE DISPLAY OF THE RESULT WITH A
+000140*                PRINTED REPORT (REPFILE) CARRYING A HEADER,
+000150*                ONE DETAIL LINE PER VAL1/VAL2/RES TRIPLE AND A
+000160*                TRAILING SUMMARY OF COUNT/TOTAL/AVERAGE.
+000170* 09/08/2026 CC  VAL1/VAL2 ARE NOW EDIT-CHECKED FOR NUMERIC
+000180*                CONTENT AND A SANE RANGE BEFORE RES IS
+000190*                COMPUTED. ENTRIES THAT FAIL ARE FLAGGED ON
+000200*                REPFILE INSTEAD OF BEING AVERAGED.
+000210* 09/08/2026 CC  THE AVERAGING COMPUTE NOW USES ROUNDED, AND A
+000220*                HIGHER-PRECISION SHADOW COMPUTE DETECTS WHEN A
+000230*                RESULT NEEDED MORE THAN 2 DECIMAL PLACES SO
+000240*                REPFILE CAN FLAG THE TRUNCATION.
+000250* 09/08/2026 CC  VAL1/VAL2/RES WIDENED TO SIGNED FIELDS SO A
+000260*                NEGATIVE ADJUSTMENT CAN BE AVERAGED AGAINST A
+000270*                POSITIVE ONE. OPERATORS NOW KEY AN EXPLICIT
+000280*                LEADING SIGN (+ OR -) ON EACH VALUE.
+000290* 09/08/2026 CC  EVERY COMPUTED ENTRY IS NOW APPENDED TO
+000300*                AUDITLOG (TIMESTAMP, OPERATOR ID, VAL1, VAL2,
+000310*                RES) SO A RESULT CAN BE TRACED BACK TO THE
+000320*                RUN THAT PRODUCED IT.
+000330* 09/08/2026 CC  ADDED A MULTI-VALUE MODE (RUN-MODE M) THAT
+000340*                PROMPTS FOR A COUNT AND THAT MANY VALUES AND
+000350*                AVERAGES ALL OF THEM, FOR WHEN THE BUSINESS
+000360*                NEEDS MORE THAN A STRAIGHT VAL1/VAL2 PAIR.
+000370* 09/08/2026 CC  ADDED IFACEFILE, A FIXED-LAYOUT INTERFACE FILE
+000380*                CARRYING EACH COMPUTED RESULT SO A DOWNSTREAM
+000390*                JOB CAN PICK UP VAL1/VAL2/RES WITHOUT RETYPING
+000400*                WHAT TEST001 ALREADY PRINTED ON REPFILE.
+000410* 09/08/2026 CC  BATCH MODE NOW CHECKPOINTS ITS PROGRESS THROUGH
+000420*                TRANFILE TO CHKPTFIL EVERY WS-CHKPT-INTERVAL
+000430*                RECORDS AND, ON THE NEXT BATCH RUN, SKIPS BACK
+000440*                UP TO THAT POINT INSTEAD OF REPROCESSING RECORDS
+000450*                A PRIOR RUN ALREADY COMPLETED.
+000460* 09/08/2026 CC  ADDED A LOCALE TOGGLE (PARM POSITION 2) SO A RUN
+000470*                CAN PRODUCE REPFILE WITH A PERIOD DECIMAL POINT
+000480*                FOR A US PARTNER INSTEAD OF THE IN-HOUSE COMMA,
+000490*                WITHOUT HAND-EDITING THE REPORT AFTERWARD.
+000500*----------------------------------------------------------------
+000510 ENVIRONMENT         DIVISION.
+000520*
+000530 CONFIGURATION       SECTION.
+000540 SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+000550*
+000560 INPUT-OUTPUT        SECTION.
+000570 FILE-CONTROL.
+000580     SELECT          TRANFILE   ASSIGN TO "TRANFILE"
+000590                                ORGANIZATION IS LINE SEQUENTIAL
+000600                                FILE STATUS  IS WS-TRAN-STATUS.
+000610     SELECT          REPFILE    ASSIGN TO "REPFILE"
+000620                                ORGANIZATION IS LINE SEQUENTIAL.
+000630     SELECT          AUDITLOG   ASSIGN TO "AUDITLOG"
+000640                                ORGANIZATION IS LINE SEQUENTIAL
+000650                                FILE STATUS  IS WS-AUDIT-STATUS.
+000660     SELECT          IFACEFILE  ASSIGN TO "IFACEFILE"
+000670                                ORGANIZATION IS LINE SEQUENTIAL
+000680                                FILE STATUS  IS WS-IFACE-STATUS.
+000690     SELECT          CHKPTFIL   ASSIGN TO "CHKPTFIL"
+000700                                ORGANIZATION IS LINE SEQUENTIAL
+000710                                FILE STATUS  IS WS-CHKPT-STATUS.
+000720*
+000730 DATA                DIVISION.
+000740 FILE                SECTION.
+000750 FD  TRANFILE.
+000760 01  TRAN-REC.
+000770     05 TR-VAL1              PIC S9(4) SIGN LEADING SEPARATE.
+000780     05 TR-VAL2              PIC S9(4) SIGN LEADING SEPARATE.
+000790 01  TRAN-REC-TEXT REDEFINES TRAN-REC.
+000800     05 TR-VAL1-TEXT         PIC X(5).
+000810     05 TR-VAL2-TEXT         PIC X(5).
+000820*
+000830 FD  REPFILE.
+000840 01  REPORT-REC              PIC X(60).
+000850*
+000860 FD  AUDITLOG.
+000870 01  AUDIT-REC                PIC X(200).
+000880*
+000890 FD  IFACEFILE.
+000900 01  IFACE-REC.
+000910     05 IFACE-REC-TYPE        PIC X(01).
+000920         88 IFACE-IS-PAIR     VALUE '1'.
+000930         88 IFACE-IS-MULTI    VALUE '2'.
+000940     05 IFACE-VAL1            PIC S9(4) SIGN LEADING SEPARATE.
+000950     05 IFACE-VAL2            PIC S9(4) SIGN LEADING SEPARATE.
+000960     05 IFACE-RES             PIC S9(4)V99 SIGN LEADING SEPARATE.
+000970     05 IFACE-SPARE           PIC X(10).
+000980*
+000990 FD  CHKPTFIL.
+001000 01  CHKPT-REC.
+001010     05 CHKPT-COUNT           PIC 9(08).
+001020*
+001030 WORKING-STORAGE     SECTION.
+001040*----------------------------------------------------------------
+001050* RUN-TIME CONTROL PARAMETER.
+001060*     POSITION 1 SELECTS THE RUN MODE -
+001070*         S = SINGLE INTERACTIVE ACCEPT (DEFAULT, ORIGINAL)
+001080*         B = BATCH MODE AGAINST TRANFILE
+001090*         M = MULTI-VALUE MODE (COUNT + N VALUES)
+001100*     POSITION 2 SELECTS THE REPFILE NUMERIC LOCALE -
+001110*         C = DECIMAL COMMA, IN-HOUSE DEFAULT (1,50)
+001120*         P = DECIMAL PERIOD, FOR US-BASED PARTNERS (1.50)
+001130*----------------------------------------------------------------
+001140 01  WS-PARM.
+001150     05 WS-RUN-MODE           PIC X(01).
+001160         88 RUN-MODE-SINGLE   VALUE 'S' ' '.
+001170         88 RUN-MODE-BATCH    VALUE 'B'.
+001180         88 RUN-MODE-MULTI    VALUE 'M'.
+001190     05 WS-LOCALE-MODE        PIC X(01).
+001200         88 LOCALE-COMMA      VALUE 'C' ' '.
+001210         88 LOCALE-PERIOD     VALUE 'P'.
+001220     05 FILLER                PIC X(18).
+001230*
+001240 77  WS-EOF-SW                PIC X(01) VALUE 'N'.
+001250     88 END-OF-TRANFILE       VALUE 'Y'.
+001260*
+001270 77  WS-REC-COUNT             PIC 9(05) COMP VALUE ZERO.
+001280 77  WS-GRAND-TOTAL           PIC S9(9)V99 COMP-3 VALUE ZERO.
+001290 77  WS-OVERALL-AVG           PIC S9(5)V99 COMP-3 VALUE ZERO.
+001300 77  WS-REJECT-COUNT          PIC 9(05) COMP VALUE ZERO.
+001310*
+001320 77  WS-VALID-SW              PIC X(01) VALUE 'Y'.
+001330     88 ENTRY-IS-VALID        VALUE 'Y'.
+001340     88 ENTRY-IS-INVALID      VALUE 'N'.
+001350*
+001360 77  WS-TRUNC-SW               PIC X(01) VALUE 'N'.
+001370     88 RESULT-TRUNCATED       VALUE 'Y'.
+001380 77  WS-RES-HIGH               PIC S9(5)V9(4) VALUE ZERO.
+001390*
+001400*----------------------------------------------------------------
+001410* MULTI-VALUE MODE (RUN-MODE M) WORKING STORAGE - A COUNT
+001420* FOLLOWED BY WS-MV-COUNT VALUES, AVERAGED ACROSS ALL OF THEM.
+001430*----------------------------------------------------------------
+001440 77  WS-MV-COUNT-TEXT         PIC X(02) VALUE SPACES.
+001450 77  WS-MV-COUNT              PIC 9(02) VALUE ZERO.
+001460 77  WS-MV-MIN-COUNT          PIC 9(02) VALUE 02.
+001470 77  WS-MV-MAX-COUNT          PIC 9(02) VALUE 20.
+001480 77  WS-MV-SUB                PIC 9(02) COMP VALUE ZERO.
+001490 77  WS-MV-STR-PTR            PIC 9(04) COMP VALUE 1.
+001500 77  WS-MV-TOTAL              PIC S9(7)V99 COMP-3 VALUE ZERO.
+001510 77  WS-MV-AVG-HIGH           PIC S9(5)V9(4) VALUE ZERO.
+001520*
+001530 01  WS-MV-TABLE.
+001540     05 WS-MV-ENTRY           PIC S9(4) SIGN LEADING SEPARATE
+001550                               OCCURS 20 TIMES.
+001560 01  WS-MV-TABLE-TEXT REDEFINES WS-MV-TABLE.
+001570     05 WS-MV-ENTRY-TEXT      PIC X(5) OCCURS 20 TIMES.
+001580*
+001590*----------------------------------------------------------------
+001600* BATCH CHECKPOINT/RESTART WORKING STORAGE.
+001610*----------------------------------------------------------------
+001620 77  WS-TRAN-STATUS           PIC X(02) VALUE SPACES.
+001630 77  WS-IFACE-STATUS          PIC X(02) VALUE SPACES.
+001640 77  WS-CHKPT-STATUS          PIC X(02) VALUE SPACES.
+001650 77  WS-CHKPT-INTERVAL        PIC 9(04) COMP VALUE 10.
+001660 77  WS-CHKPT-RESTART-COUNT   PIC 9(08) VALUE ZERO.
+001670 77  WS-BATCH-REC-NUM         PIC 9(08) COMP VALUE ZERO.
+001680 77  WS-SKIP-SUB              PIC 9(08) COMP VALUE ZERO.
+001690 77  WS-CHKPT-QUOT            PIC 9(08) COMP VALUE ZERO.
+001700 77  WS-CHKPT-REM             PIC 9(04) COMP VALUE ZERO.
+001710*
+001720 77  WS-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+001730 77  WS-AUD-DATE              PIC 9(8) VALUE ZERO.
+001740 77  WS-AUD-TIME              PIC 9(8) VALUE ZERO.
+001750 77  WS-AUD-USER-ID           PIC X(20) VALUE SPACES.
+001760*
+001770 01  AUD-LINE.
+001780     05 AUD-DATE-ED           PIC 9(8).
+001790     05 FILLER                PIC X(1) VALUE SPACE.
+001800     05 AUD-TIME-ED           PIC 9(8).
+001810     05 FILLER                PIC X(1) VALUE SPACE.
+001820     05 AUD-USER-ED           PIC X(20).
+001830     05 FILLER                PIC X(1) VALUE SPACE.
+001840     05 AUD-VAL1-ED           PIC -(4)9.
+001850     05 FILLER                PIC X(1) VALUE SPACE.
+001860     05 AUD-VAL2-ED           PIC -(4)9.
+001870     05 FILLER                PIC X(1) VALUE SPACE.
+001880     05 AUD-RES-ED            PIC -(4)9,99.
+001890*
+001900 01  AUD-MULTI-LINE.
+001910     05 AUDM-DATE-ED          PIC 9(8).
+001920     05 FILLER                PIC X(1) VALUE SPACE.
+001930     05 AUDM-TIME-ED          PIC 9(8).
+001940     05 FILLER                PIC X(1) VALUE SPACE.
+001950     05 AUDM-USER-ED          PIC X(20).
+001960     05 FILLER                PIC X(1) VALUE SPACE.
+001970     05 FILLER                PIC X(3) VALUE 'N= '.
+001980     05 AUDM-COUNT-ED         PIC Z9.
+001990     05 FILLER                PIC X(1) VALUE SPACE.
+002000     05 AUDM-TOTAL-ED         PIC -(7)9,99.
+002010     05 FILLER                PIC X(1) VALUE SPACE.
+002020     05 AUDM-AVG-ED           PIC -(4)9,99.
+002030     05 FILLER                PIC X(4) VALUE ' V= '.
+002040     05 AUDM-VALUES-ED        PIC X(06) OCCURS 20 TIMES.
+002050*
+002060 01  WS-RUN-DATE.
+002070     05 WS-RUN-CCYY           PIC 9(4).
+002080     05 WS-RUN-MM             PIC 9(2).
+002090     05 WS-RUN-DD             PIC 9(2).
+002100*
+002110*----------------------------------------------------------------
+002120* REPORT LINE LAYOUTS - MOVED TO REPORT-REC BEFORE EACH WRITE.
+002130*----------------------------------------------------------------
+002140 01  RPT-HEADER-LINE.
+002150     05 FILLER                PIC X(27)
+002160                               VALUE 'TEST001 - AVERAGING REPORT'.
+002170     05 FILLER                PIC X(10) VALUE '  RUN DATE'.
+002180     05 FILLER                PIC X(02) VALUE ': '.
+002190     05 RPT-MM-ED             PIC 99.
+002200     05 FILLER                PIC X(01) VALUE '/'.
+002210     05 RPT-DD-ED             PIC 99.
+002220     05 FILLER                PIC X(01) VALUE '/'.
+002230     05 RPT-CCYY-ED           PIC 9999.
+002240*
+002250 01  RPT-COLUMN-HDR-LINE.
+002260     05 FILLER                PIC X(29)
+002270                      VALUE '    VAL1    VAL2      RESULT'.
+002280*
+002290 01  RPT-DETAIL-LINE.
+002300     05 RPT-VAL1-ED           PIC -(4)9.
+002310     05 FILLER                PIC X(4) VALUE SPACES.
+002320     05 RPT-VAL2-ED           PIC -(4)9.
+002330     05 FILLER                PIC X(4) VALUE SPACES.
+002340     05 RPT-RES-ED            PIC -(4)9,99.
+002350     05 FILLER                PIC X(2) VALUE SPACES.
+002360     05 RPT-TRUNC-NOTE        PIC X(12).
+002370*
+002380 01  RPT-TRAILER-COUNT-LINE.
+002390     05 FILLER                PIC X(20)
+002400                               VALUE 'RECORD COUNT....... '.
+002410     05 RPT-COUNT-ED          PIC ZZZZ9.
+002420*
+002430 01  RPT-TRAILER-TOTAL-LINE.
+002440     05 FILLER                PIC X(20)
+002450                               VALUE 'GRAND TOTAL........ '.
+002460     05 RPT-TOTAL-ED          PIC -(9)9,99.
+002470*
+002480 01  RPT-TRAILER-AVG-LINE.
+002490     05 FILLER                PIC X(20)
+002500                               VALUE 'OVERALL AVERAGE.... '.
+002510     05 RPT-AVG-ED            PIC -(4)9,99.
+002520*
+002530 01  RPT-REJECT-LINE.
+002540     05 FILLER                PIC X(18)
+002550                               VALUE '*** REJECTED ***  '.
+002560     05 RPT-REJ-VAL1-ED       PIC X(5).
+002570     05 FILLER                PIC X(3) VALUE SPACES.
+002580     05 RPT-REJ-VAL2-ED       PIC X(5).
+002590     05 FILLER                PIC X(1) VALUE SPACES.
+002600     05 FILLER                PIC X(28)
+002610                      VALUE 'NOT NUMERIC OR OUT OF RANGE'.
+002620*
+002630 01  RPT-MULTI-DETAIL-LINE.
+002640     05 FILLER                PIC X(9) VALUE 'MULTI N= '.
+002650     05 RPT-MV-COUNT-ED       PIC Z9.
+002660     05 FILLER                PIC X(9) VALUE '  TOTAL= '.
+002670     05 RPT-MV-TOTAL-ED       PIC -(7)9,99.
+002680     05 FILLER                PIC X(7) VALUE '  AVG= '.
+002690     05 RPT-MV-RES-ED         PIC -(4)9,99.
+002700     05 FILLER                PIC X(2) VALUE SPACES.
+002710     05 RPT-MV-TRUNC-NOTE     PIC X(09).
+002720*
+002730 01  RPT-MULTI-REJECT-LINE.
+002740     05 FILLER                PIC X(18)
+002750                               VALUE '*** REJECTED ***  '.
+002760     05 FILLER                PIC X(22)
+002770                               VALUE 'MULTI-VALUE MODE ENTRY'.
+002780     05 FILLER                PIC X(20)
+002790                               VALUE ' NOT NUMERIC/RANGE  '.
+002800*
+002810 01  VALS.
+002820     05 VAL1         PIC S9(4) SIGN LEADING SEPARATE.
+002830     05 VAL2         PIC S9(4) SIGN LEADING SEPARATE.
+002840 01  VALS-TEXT REDEFINES VALS.
+002850     05 VAL1-TEXT             PIC X(5).
+002860     05 VAL2-TEXT             PIC X(5).
+002870 01  RES              PIC S9(4)V99 SIGN LEADING SEPARATE.
+002880*
+002890*
+002900*
+002910 PROCEDURE           DIVISION.
+002920 0000-MAINLINE.
+002930     ACCEPT WS-PARM FROM COMMAND-LINE.
+002940     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002950     EVALUATE TRUE
+002960         WHEN RUN-MODE-BATCH
+002970             PERFORM 4000-BATCH-PROCESS THRU 4000-EXIT
+002980         WHEN RUN-MODE-MULTI
+002990             PERFORM 5000-MULTI-PROCESS THRU 5000-EXIT
+003000         WHEN OTHER
+003010             PERFORM 3000-SINGLE-PROCESS THRU 3000-EXIT
+003020     END-EVALUATE.
+003030     PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT.
+003040     CLOSE REPFILE.
+003050     CLOSE AUDITLOG.
+003060     CLOSE IFACEFILE.
+003070     STOP RUN.
+003080*
+003090 1000-INITIALIZE.
+003100     IF RUN-MODE-BATCH
+003110         PERFORM 4050-LOAD-CHECKPOINT THRU 4050-EXIT
+003120     END-IF
+003130     OPEN OUTPUT REPFILE
+003140     IF WS-CHKPT-RESTART-COUNT > ZERO
+003150         OPEN EXTEND IFACEFILE
+003160         IF WS-IFACE-STATUS = '35'
+003170             OPEN OUTPUT IFACEFILE
+003180         END-IF
+003190     ELSE
+003200         OPEN OUTPUT IFACEFILE
+003210     END-IF
+003220     OPEN EXTEND AUDITLOG
+003230     IF WS-AUDIT-STATUS = '35'
+003240         OPEN OUTPUT AUDITLOG
+003250         CLOSE AUDITLOG
+003260         OPEN EXTEND AUDITLOG
+003270     END-IF
+003280     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003290     MOVE WS-RUN-MM TO RPT-MM-ED
+003300     MOVE WS-RUN-DD TO RPT-DD-ED
+003310     MOVE WS-RUN-CCYY TO RPT-CCYY-ED
+003320     MOVE RPT-HEADER-LINE TO REPORT-REC
+003330     PERFORM 2250-LOCALE-REPORT-REC THRU 2250-EXIT
+003340     WRITE REPORT-REC
+003350     MOVE RPT-COLUMN-HDR-LINE TO REPORT-REC
+003360     PERFORM 2250-LOCALE-REPORT-REC THRU 2250-EXIT
+003370     WRITE REPORT-REC
+003380     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+003390     ACCEPT WS-AUD-TIME FROM TIME
+003400     DISPLAY 'USER' UPON ENVIRONMENT-NAME
+003410     ACCEPT WS-AUD-USER-ID FROM ENVIRONMENT-VALUE
+003420     IF WS-AUD-USER-ID = SPACES
+003430         MOVE 'UNKNOWN' TO WS-AUD-USER-ID
+003440     END-IF.
+003450 1000-EXIT.
+003460     EXIT.
+003470*
+003480 2000-WRITE-DETAIL.
+003490     MOVE VAL1 TO RPT-VAL1-ED
+003500     MOVE VAL2 TO RPT-VAL2-ED
+003510     MOVE RES TO RPT-RES-ED
+003520     IF RESULT-TRUNCATED
+003530         MOVE 'TRUNCATED' TO RPT-TRUNC-NOTE
+003540     ELSE
+003550         MOVE SPACES TO RPT-TRUNC-NOTE
+003560     END-IF
+003570     MOVE RPT-DETAIL-LINE TO REPORT-REC
+003580     PERFORM 2250-LOCALE-REPORT-REC THRU 2250-EXIT
+003590     WRITE REPORT-REC
+003600     ADD 1 TO WS-REC-COUNT
+003610     ADD RES TO WS-GRAND-TOTAL
+003620     PERFORM 6000-AUDIT-APPEND THRU 6000-EXIT
+003630     PERFORM 7000-WRITE-IFACE-PAIR THRU 7000-EXIT.
+003640 2000-EXIT.
+003650     EXIT.
+003660*
+003670 2050-COMPUTE-AVERAGE.
+003680     MOVE 'N' TO WS-TRUNC-SW
+003690     COMPUTE WS-RES-HIGH ROUNDED = (VAL1 + VAL2) / 2
+003700     COMPUTE RES ROUNDED = (VAL1 + VAL2) / 2
+003710     IF WS-RES-HIGH NOT = RES
+003720         SET RESULT-TRUNCATED TO TRUE
+003730     END-IF.
+003740 2050-EXIT.
+003750     EXIT.
+003760*
+003770 2100-VALIDATE-ENTRY.
+003780     SET ENTRY-IS-VALID TO TRUE
+003790     IF VAL1-TEXT(2:4) NOT NUMERIC OR VAL2-TEXT(2:4) NOT NUMERIC
+003800        OR (VAL1-TEXT(1:1) NOT = '+' AND VAL1-TEXT(1:1) NOT = '-')
+003810        OR (VAL2-TEXT(1:1) NOT = '+' AND VAL2-TEXT(1:1) NOT = '-')
+003820         SET ENTRY-IS-INVALID TO TRUE
+003830     END-IF.
+003840 2100-EXIT.
+003850     EXIT.
+003860*
+003870 2200-WRITE-REJECT.
+003880     MOVE VAL1-TEXT TO RPT-REJ-VAL1-ED
+003890     MOVE VAL2-TEXT TO RPT-REJ-VAL2-ED
+003900     MOVE RPT-REJECT-LINE TO REPORT-REC
+003910     PERFORM 2250-LOCALE-REPORT-REC THRU 2250-EXIT
+003920     WRITE REPORT-REC
+003930     ADD 1 TO WS-REJECT-COUNT
+003940     DISPLAY 'TEST001 - ENTRY REJECTED - NOT NUMERIC OR '
+003950             'OUT OF RANGE: (' VAL1-TEXT ',' VAL2-TEXT ')'.
+003960 2200-EXIT.
+003970     EXIT.
+003980*
+003990 2250-LOCALE-REPORT-REC.
+004000     IF LOCALE-PERIOD
+004010         INSPECT REPORT-REC REPLACING ALL ',' BY '.'
+004020     END-IF.
+004030 2250-EXIT.
+004040     EXIT.
+004050*
+004060 6000-AUDIT-APPEND.
+004070     MOVE WS-AUD-DATE TO AUD-DATE-ED
+004080     MOVE WS-AUD-TIME TO AUD-TIME-ED
+004090     MOVE WS-AUD-USER-ID TO AUD-USER-ED
+004100     MOVE VAL1 TO AUD-VAL1-ED
+004110     MOVE VAL2 TO AUD-VAL2-ED
+004120     MOVE RES TO AUD-RES-ED
+004130     MOVE AUD-LINE TO AUDIT-REC
+004140     WRITE AUDIT-REC.
+004150 6000-EXIT.
+004160     EXIT.
+004170*
+004180 7000-WRITE-IFACE-PAIR.
+004190     INITIALIZE IFACE-REC
+004200     SET IFACE-IS-PAIR TO TRUE
+004210     MOVE VAL1 TO IFACE-VAL1
+004220     MOVE VAL2 TO IFACE-VAL2
+004230     MOVE RES TO IFACE-RES
+004240     WRITE IFACE-REC.
+004250 7000-EXIT.
+004260     EXIT.
+004270*
+004280 3000-SINGLE-PROCESS.
+004290     INITIALIZE          VAL1
+004300                         VAL2
+004310                         RES
+004320     ACCEPT              VALS
+004330     PERFORM 2100-VALIDATE-ENTRY THRU 2100-EXIT
+004340     IF ENTRY-IS-VALID
+004350         PERFORM 2050-COMPUTE-AVERAGE THRU 2050-EXIT
+004360         PERFORM 2000-WRITE-DETAIL THRU 2000-EXIT
+004370     ELSE
+004380         PERFORM 2200-WRITE-REJECT THRU 2200-EXIT
+004390     END-IF.
+004400 3000-EXIT.
+004410     EXIT.
+004420*
+004430 4000-BATCH-PROCESS.
+004440     OPEN INPUT TRANFILE
+004450     IF WS-TRAN-STATUS = '35'
+004460         DISPLAY 'TEST001 - TRANFILE NOT FOUND - BATCH RUN '
+004470                 'SKIPPED'
+004480     ELSE
+004490         MOVE WS-CHKPT-RESTART-COUNT TO WS-BATCH-REC-NUM
+004500         IF WS-CHKPT-RESTART-COUNT > ZERO
+004510             PERFORM 4100-READ-TRAN THRU 4100-EXIT
+004520                 VARYING WS-SKIP-SUB FROM 1 BY 1
+004530                 UNTIL WS-SKIP-SUB > WS-CHKPT-RESTART-COUNT
+004540                    OR END-OF-TRANFILE
+004550         END-IF
+004560         PERFORM 4100-READ-TRAN THRU 4100-EXIT
+004570         PERFORM 4200-PROCESS-TRAN-REC THRU 4200-EXIT
+004580             UNTIL END-OF-TRANFILE
+004590         PERFORM 4080-CLEAR-CHECKPOINT THRU 4080-EXIT
+004600         CLOSE TRANFILE
+004610     END-IF.
+004620 4000-EXIT.
+004630     EXIT.
+004640*
+004650 4100-READ-TRAN.
+004660     READ TRANFILE
+004670         AT END
+004680             SET END-OF-TRANFILE TO TRUE
+004690     END-READ.
+004700 4100-EXIT.
+004710     EXIT.
+004720*
+004730 4200-PROCESS-TRAN-REC.
+004740     MOVE TR-VAL1-TEXT TO VAL1-TEXT
+004750     MOVE TR-VAL2-TEXT TO VAL2-TEXT
+004760     PERFORM 2100-VALIDATE-ENTRY THRU 2100-EXIT
+004770     IF ENTRY-IS-VALID
+004780         PERFORM 2050-COMPUTE-AVERAGE THRU 2050-EXIT
+004790         PERFORM 2000-WRITE-DETAIL THRU 2000-EXIT
+004800     ELSE
+004810         PERFORM 2200-WRITE-REJECT THRU 2200-EXIT
+004820     END-IF
+004830     ADD 1 TO WS-BATCH-REC-NUM
+004840     DIVIDE WS-BATCH-REC-NUM BY WS-CHKPT-INTERVAL
+004850         GIVING WS-CHKPT-QUOT REMAINDER WS-CHKPT-REM
+004860     IF WS-CHKPT-REM = ZERO
+004870         PERFORM 4070-WRITE-CHECKPOINT THRU 4070-EXIT
+004880     END-IF
+004890     PERFORM 4100-READ-TRAN THRU 4100-EXIT.
+004900 4200-EXIT.
+004910     EXIT.
+004920*
+004930*----------------------------------------------------------------
+004940* CHECKPOINT/RESTART PARAGRAPHS - KEEP TRACK OF HOW FAR INTO
+004950* TRANFILE A BATCH RUN HAS GOTTEN SO AN ABENDED RUN CAN RESUME
+004960* PAST WORK A PRIOR RUN ALREADY COMPLETED.
+004970*----------------------------------------------------------------
+004980 4050-LOAD-CHECKPOINT.
+004990     MOVE ZERO TO WS-CHKPT-RESTART-COUNT
+005000     OPEN INPUT CHKPTFIL
+005010     IF WS-CHKPT-STATUS NOT = '35'
+005020         READ CHKPTFIL
+005030             AT END
+005040                 CONTINUE
+005050             NOT AT END
+005060                 MOVE CHKPT-COUNT TO WS-CHKPT-RESTART-COUNT
+005070         END-READ
+005080         CLOSE CHKPTFIL
+005090     END-IF.
+005100 4050-EXIT.
+005110     EXIT.
+005120*
+005130 4070-WRITE-CHECKPOINT.
+005140     MOVE WS-BATCH-REC-NUM TO CHKPT-COUNT
+005150     OPEN OUTPUT CHKPTFIL
+005160     WRITE CHKPT-REC
+005170     CLOSE CHKPTFIL.
+005180 4070-EXIT.
+005190     EXIT.
+005200*
+005210 4080-CLEAR-CHECKPOINT.
+005220     MOVE ZERO TO WS-BATCH-REC-NUM
+005230     PERFORM 4070-WRITE-CHECKPOINT THRU 4070-EXIT.
+005240 4080-EXIT.
+005250     EXIT.
+005260*
+005270*----------------------------------------------------------------
+005280* MULTI-VALUE MODE (RUN-MODE M) - PROMPTS FOR A COUNT, THEN
+005290* THAT MANY VALUES, AND AVERAGES ALL OF THEM.
+005300*----------------------------------------------------------------
+005310 5000-MULTI-PROCESS.
+005320     MOVE ZERO TO WS-MV-COUNT
+005330     SET ENTRY-IS-VALID TO TRUE
+005340     DISPLAY 'TEST001 - ENTER COUNT OF VALUES (2-20): '
+005350     ACCEPT WS-MV-COUNT-TEXT
+005360     IF WS-MV-COUNT-TEXT(2:1) = SPACE
+005370        AND WS-MV-COUNT-TEXT(1:1) NUMERIC
+005380         MOVE WS-MV-COUNT-TEXT(1:1) TO WS-MV-COUNT-TEXT(2:1)
+005390         MOVE '0' TO WS-MV-COUNT-TEXT(1:1)
+005400     END-IF
+005410     IF WS-MV-COUNT-TEXT NOT NUMERIC
+005420         SET ENTRY-IS-INVALID TO TRUE
+005430     ELSE
+005440         MOVE WS-MV-COUNT-TEXT TO WS-MV-COUNT
+005450         IF WS-MV-COUNT < WS-MV-MIN-COUNT
+005460            OR WS-MV-COUNT > WS-MV-MAX-COUNT
+005470             SET ENTRY-IS-INVALID TO TRUE
+005480         END-IF
+005490     END-IF
+005500     IF ENTRY-IS-VALID
+005510         PERFORM 5100-ACCEPT-ONE-VALUE THRU 5100-EXIT
+005520             VARYING WS-MV-SUB FROM 1 BY 1
+005530             UNTIL WS-MV-SUB > WS-MV-COUNT
+005540         PERFORM 5200-VALIDATE-MULTI THRU 5200-EXIT
+005550     END-IF
+005560     IF ENTRY-IS-VALID
+005570         PERFORM 5300-COMPUTE-MULTI-AVERAGE THRU 5300-EXIT
+005580         PERFORM 5400-WRITE-MULTI-DETAIL THRU 5400-EXIT
+005590     ELSE
+005600         PERFORM 5500-WRITE-MULTI-REJECT THRU 5500-EXIT
+005610     END-IF.
+005620 5000-EXIT.
+005630     EXIT.
+005640*
+005650 5100-ACCEPT-ONE-VALUE.
+005660     ACCEPT WS-MV-ENTRY-TEXT(WS-MV-SUB).
+005670 5100-EXIT.
+005680     EXIT.
+005690*
+005700 5200-VALIDATE-MULTI.
+005710     SET ENTRY-IS-VALID TO TRUE
+005720     PERFORM 5210-VALIDATE-ONE-VALUE THRU 5210-EXIT
+005730         VARYING WS-MV-SUB FROM 1 BY 1
+005740         UNTIL WS-MV-SUB > WS-MV-COUNT.
+005750 5200-EXIT.
+005760     EXIT.
+005770*
+005780 5210-VALIDATE-ONE-VALUE.
+005790     IF WS-MV-ENTRY-TEXT(WS-MV-SUB)(2:4) NOT NUMERIC
+005800        OR (WS-MV-ENTRY-TEXT(WS-MV-SUB)(1:1) NOT = '+'
+005810            AND WS-MV-ENTRY-TEXT(WS-MV-SUB)(1:1) NOT = '-')
+005820         SET ENTRY-IS-INVALID TO TRUE
+005830     END-IF.
+005840 5210-EXIT.
+005850     EXIT.
+005860*
+005870 5300-COMPUTE-MULTI-AVERAGE.
+005880     MOVE ZERO TO WS-MV-TOTAL
+005890     MOVE 'N' TO WS-TRUNC-SW
+005900     PERFORM 5310-SUM-ONE-VALUE THRU 5310-EXIT
+005910         VARYING WS-MV-SUB FROM 1 BY 1
+005920         UNTIL WS-MV-SUB > WS-MV-COUNT
+005930     COMPUTE WS-MV-AVG-HIGH ROUNDED = WS-MV-TOTAL / WS-MV-COUNT
+005940     COMPUTE RES ROUNDED = WS-MV-TOTAL / WS-MV-COUNT
+005950     IF WS-MV-AVG-HIGH NOT = RES
+005960         SET RESULT-TRUNCATED TO TRUE
+005970     END-IF.
+005980 5300-EXIT.
+005990     EXIT.
+006000*
+006010 5310-SUM-ONE-VALUE.
+006020     ADD WS-MV-ENTRY(WS-MV-SUB) TO WS-MV-TOTAL.
+006030 5310-EXIT.
+006040     EXIT.
+006050*
+006060 5400-WRITE-MULTI-DETAIL.
+006070     MOVE WS-MV-COUNT TO RPT-MV-COUNT-ED
+006080     MOVE WS-MV-TOTAL TO RPT-MV-TOTAL-ED
+006090     MOVE RES TO RPT-MV-RES-ED
+006100     IF RESULT-TRUNCATED
+006110         MOVE 'TRUNCATED' TO RPT-MV-TRUNC-NOTE
+006120     ELSE
+006130         MOVE SPACES TO RPT-MV-TRUNC-NOTE
+006140     END-IF
+006150     MOVE RPT-MULTI-DETAIL-LINE TO REPORT-REC
+006160     PERFORM 2250-LOCALE-REPORT-REC THRU 2250-EXIT
+006170     WRITE REPORT-REC
+006180     ADD 1 TO WS-REC-COUNT
+006190     ADD RES TO WS-GRAND-TOTAL
+006200     PERFORM 6100-AUDIT-APPEND-MULTI THRU 6100-EXIT
+006210     PERFORM 7100-WRITE-IFACE-MULTI THRU 7100-EXIT.
+006220 5400-EXIT.
+006230     EXIT.
+006240*
+006250 5500-WRITE-MULTI-REJECT.
+006260     MOVE RPT-MULTI-REJECT-LINE TO REPORT-REC
+006270     PERFORM 2250-LOCALE-REPORT-REC THRU 2250-EXIT
+006280     WRITE REPORT-REC
+006290     ADD 1 TO WS-REJECT-COUNT
+006300     DISPLAY 'TEST001 - MULTI-VALUE ENTRY REJECTED - NOT '
+006310             'NUMERIC OR OUT OF RANGE'.
+006320 5500-EXIT.
+006330     EXIT.
+006340*
+006350 6100-AUDIT-APPEND-MULTI.
+006360     INITIALIZE AUD-MULTI-LINE
+006370     MOVE WS-AUD-DATE TO AUDM-DATE-ED
+006380     MOVE WS-AUD-TIME TO AUDM-TIME-ED
+006390     MOVE WS-AUD-USER-ID TO AUDM-USER-ED
+006400     MOVE WS-MV-COUNT TO AUDM-COUNT-ED
+006410     MOVE WS-MV-TOTAL TO AUDM-TOTAL-ED
+006420     MOVE RES TO AUDM-AVG-ED
+006430     PERFORM 6110-AUDIT-COPY-VALUE THRU 6110-EXIT
+006440         VARYING WS-MV-SUB FROM 1 BY 1
+006450         UNTIL WS-MV-SUB > WS-MV-COUNT
+006460     MOVE AUD-MULTI-LINE TO AUDIT-REC
+006470     WRITE AUDIT-REC.
+006480 6100-EXIT.
+006490     EXIT.
+006500*
+006510 6110-AUDIT-COPY-VALUE.
+006520     MOVE WS-MV-ENTRY-TEXT(WS-MV-SUB)
+006530         TO AUDM-VALUES-ED(WS-MV-SUB).
+006540 6110-EXIT.
+006550     EXIT.
+006560*
+006570 7100-WRITE-IFACE-MULTI.
+006580     INITIALIZE IFACE-REC
+006590     SET IFACE-IS-MULTI TO TRUE
+006600     MOVE WS-MV-COUNT TO IFACE-VAL1
+006610     MOVE RES TO IFACE-RES
+006620     WRITE IFACE-REC.
+006630 7100-EXIT.
+006640     EXIT.
+006650*
+006660 8000-WRITE-TRAILER.
+006670     MOVE WS-REC-COUNT TO RPT-COUNT-ED
+006680     MOVE RPT-TRAILER-COUNT-LINE TO REPORT-REC
+006690     PERFORM 2250-LOCALE-REPORT-REC THRU 2250-EXIT
+006700     WRITE REPORT-REC
+006710     MOVE WS-GRAND-TOTAL TO RPT-TOTAL-ED
+006720     MOVE RPT-TRAILER-TOTAL-LINE TO REPORT-REC
+006730     PERFORM 2250-LOCALE-REPORT-REC THRU 2250-EXIT
+006740     WRITE REPORT-REC
+006750     IF WS-REC-COUNT > ZERO
+006760         COMPUTE WS-OVERALL-AVG ROUNDED =
+006770             WS-GRAND-TOTAL / WS-REC-COUNT
+006780     END-IF
+006790     MOVE WS-OVERALL-AVG TO RPT-AVG-ED
+006800     MOVE RPT-TRAILER-AVG-LINE TO REPORT-REC
+006810     PERFORM 2250-LOCALE-REPORT-REC THRU 2250-EXIT
+006820     WRITE REPORT-REC.
+006830 8000-EXIT.
+006840     EXIT.
